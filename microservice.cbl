@@ -2,12 +2,119 @@
 000000 program-id. microservice.
 000000 environment division.
 000000 configuration section.
-000000 repository. 
+000000 repository.
+000000    function csv-ecb-hist-day-rates
+000000    function all intrinsic.
+000000 input-output section.
+000000 file-control.
+000000    select file-hist-csv assign to hist-csv-path
+000000    organization is sequential
+000000    file status is hist-file-status.
+000000 data division.
+000000 file section.
+000000 fd file-hist-csv.
+000000    01 hist-csv-content pic x(1024).
+000000 working-storage section.
+000000    78 SYSLOG-FACILITY-USER value 8.
+000000    78 SYSLOG-SEVERITY-ERRROR value 3.
+000000    01 csv-path-shared external.
+000000        05 csv-path pic x(256) value
+000000            "resources/eurofxref.csv".
+000000    01 hist-csv-path pic x(256) value
+000000        "resources/eurofxref-hist.csv".
+000000    01 svc-host pic x(64) value "localhost".
+000000    01 svc-port pic 9(5) value 8000.
+000000    01 env-text pic x(256).
+000000    01 rates-load-status pic x(2).
+000000        88 rates-load-ok value "00".
+000000    01 hist-file-status pic x(2).
+000000        88 hist-file-exists value "00".
+000000    01 hist-row-number usage binary-long unsigned.
+000000    01 historical-rates external.
+000000        05 hist-day-count usage binary-long unsigned.
+000000        05 hist-day occurs 8000 times indexed by day-idx.
+000000            10 hist-date pic x(8).
+000000            10 hist-rate occurs 64 times indexed by hidx.
+000000                15 hist-currency pic x(3).
+000000                15 hist-rate-value pic 9(7)V9(8).
+000000 procedure division.
+000000    *> pick up host/port/file-path overrides from the environment
+000000    *> so the same load module runs on the test and production
+000000    *> boxes without a recompile; an unset variable reads back as
+000000    *> spaces, so the literal default declared above is kept
+000000    move spaces to env-text.
+000000    accept env-text from environment "RATES_SVC_HOST".
+000000    if env-text not = spaces
+000000        move env-text to svc-host
+000000    end-if.
+000000    move spaces to env-text.
+000000    accept env-text from environment "RATES_SVC_PORT".
+000000    if env-text not = spaces
+000000        move function numval(env-text) to svc-port
+000000    end-if.
+000000    move spaces to env-text.
+000000    accept env-text from environment "RATES_SVC_CSV_PATH".
+000000    if env-text not = spaces
+000000        move env-text to csv-path
+000000    end-if.
+000000    move spaces to env-text.
+000000    accept env-text
+000000        from environment "RATES_SVC_HIST_CSV_PATH".
+000000    if env-text not = spaces
+000000        move env-text to hist-csv-path
+000000    end-if.
+000000    *> load-rates does the open/read/close/parse steps for the
+000000    *> current-day file, so the same routine also backs the
+000000    *> "/reload" route in http-handler
+000000    call "load-rates" using csv-path, rates-load-status.
+000000    if not rates-load-ok
+000000        display "Error reading file" upon syserr
+000000        stop run
+000000    end-if.
+000000    *> load the ECB historical rates file, one row per date, so
+000000    *> old conversions can be reconstructed; a missing history
+000000    *> file is logged but is not fatal to the service
+000000    move 0 to hist-day-count.
+000000    open input file-hist-csv.
+000000    if not hist-file-exists
+000000        display "Warning: historical rates file not available"
+000000            upon syserr
+000000    else
+000000        move 0 to hist-row-number
+000000        perform until exit
+000000            read file-hist-csv at end exit perform end-read
+000000            add 1 to hist-row-number
+000000            *> row 1 is the ECB header line, not a date row
+000000            if hist-row-number > 1
+000000                if hist-day-count < 8000
+000000                    add 1 to hist-day-count
+000000                    move csv-ecb-hist-day-rates(hist-csv-content)
+000000                        to hist-day(hist-day-count)
+000000                else
+000000                    display
+000000                        "Warning: historical rates file has more "
+000000                        "rows than the in-memory table holds - "
+000000                        "older dates will not be available"
+000000                        upon syserr
+000000                end-if
+000000            end-if
+000000        end-perform
+000000        close file-hist-csv
+000000    end-if.
+000000    *> start HTTP server with http-handler callback
+000000    call "receive-tcp" using svc-host, svc-port, 0,
+000000        address of entry "http-handler".
+000000 end program microservice.
+000000 identification division.
+000000 program-id. load-rates.
+000000 environment division.
+000000 configuration section.
+000000 repository.
 000000    function csv-ecb-rates
 000000    function all intrinsic.
 000000 input-output section.
 000000 file-control.
-000000    select file-csv assign to "resources/eurofxref.csv" 
+000000    select file-csv assign to csv-file-path
 000000    organization is sequential
 000000    file status is file-status.
 000000 data division.
@@ -15,100 +122,420 @@
 000000 fd file-csv.
 000000    01 csv-content pic x(1024).
 000000 working-storage section.
-000000    78 SYSLOG-FACILITY-USER value 8.
-000000    78 SYSLOG-SEVERITY-ERRROR value 3.
 000000    01 file-status pic x(2).
 000000        88 file-exists value "00".
 000000    01 dataset external.
 000000        05 dataset-ptr usage pointer.
-000000 procedure division. 
-000000    *> read CSV file into csv-content
+000000    01 rates-load-state external.
+000000        05 last-file-status pic x(2).
+000000 linkage section.
+000000    01 csv-file-path pic x(256).
+000000    01 load-status pic x(2).
+000000 procedure division using csv-file-path, load-status.
+000000    *> re-openable load: shared by microservice startup and by
+000000    *> http-handler's "/reload" route, so rates can be refreshed
+000000    *> without restarting the service. last-file-status in
+000000    *> rates-load-state reports the status of the data actually
+000000    *> being served, so it is only touched below, once the swap
+000000    *> into "dataset" has actually happened - a failed reload
+000000    *> leaves the previously-served rates (and their status)
+000000    *> alone rather than flipping "/health" to unhealthy
 000000    open input file-csv.
 000000    if not file-exists
-000000        display "Error reading file" upon syserr
-000000        stop run
-000000    end-if. 
+000000        move file-status to load-status
+000000        goback
+000000    end-if.
 000000    perform until exit
 000000        read file-csv at end exit perform end-read
 000000    end-perform.
 000000    close file-csv.
 000000    *> convert csv-content to the list of key-value pairs
 000000    move csv-ecb-rates(csv-content) to dataset.
-000000    *> start HTTP server with http-handler callback
-000000    call "receive-tcp" using "localhost", 8000, 0, address of entry "http-handler".
-000000 end program microservice.
+000000    move file-status to load-status.
+000000    move file-status to last-file-status.
+000000    goback.
+000000 end program load-rates.
 000000 identification division.
 000000 program-id. http-handler.
 000000 environment division.
 000000 configuration section.
 000000 repository. function all intrinsic.
+000000 input-output section.
+000000 file-control.
+000000    select audit-file assign to audit-path
+000000    organization is sequential
+000000    file status is audit-file-status.
 000000 data division.
+000000 file section.
+000000 fd audit-file.
+000000    01 audit-record pic x(200).
 000000 working-storage section.
 000000    78 CRLF value x"0D" & x"0A".
 000000    78 HTTP-OK value "200 OK".
 000000    78 HTTP-NOT-FOUND value "404 Not Found".
+000000    78 SYSLOG-FACILITY-USER value 8.
+000000    78 SYSLOG-SEVERITY-ERRROR value 3.
 000000    01 dataset external.
 000000        05 dataset-ptr usage pointer.
+000000    01 rates-load-state external.
+000000        05 last-file-status pic x(2).
+000000        88 rates-loaded-ok value "00".
+000000    01 csv-path-shared external.
+000000        05 csv-path pic x(256).
 000000    01 exchange-rates based.
 000000        05 filer occurs 64 times indexed by idx.
 000000            10 rate-currency pic x(3).
 000000            10 rate-value pic 9(7)V9(8).
-000000    01 request-method pic x(3).
+000000    01 historical-rates external.
+000000        05 hist-day-count usage binary-long unsigned.
+000000        05 hist-day occurs 8000 times indexed by day-idx.
+000000            10 hist-date pic x(8).
+000000            10 hist-rate occurs 64 times indexed by hidx.
+000000                15 hist-currency pic x(3).
+000000                15 hist-rate-value pic 9(7)V9(8).
+000000    01 request-method pic x(4).
 000000        88 http-get value "GET".
-000000    01 request-path.
-000000        05 filler pic x value "/".
-000000        05 get-currency pic x(3).
-000000        05 filler pic x value "/".
-000000        05 get-amount pic x(32).
+000000        88 http-post value "POST".
+000000    01 request-path pic x(64).
+000000    01 reload-status pic x(2).
+000000        88 reload-ok value "00".
+000000    01 path-segments.
+000000        05 path-seg occurs 5 times pic x(32).
+000000    01 seg-count usage binary-char unsigned.
 000000    01 response.
 000000        05 response-header.
 000000            10 filler pic x(9) value "HTTP/1.1" & SPACE.
 000000            10 response-status pic x(13).
 000000            10 filler pic x(2) value CRLF.
-000000            10 filler pic x(32) value "Content-Type: application/json" & CRLF.
+000000            10 filler pic x(32) value
+000000                "Content-Type: application/json" & CRLF.
 000000            10 filler pic x(16) value "Content-Length: ".
-000000            10 response-content-length pic 9(2).
+000000            10 response-content-length pic 9(4).
 000000            10 filler pic x(2) value CRLF.
 000000            10 filler pic x(2) value CRLF.
-000000        05 response-content.
-000000            10 filler pic x(11) value '{"amount": '.
-000000            10 eur-amount pic z(14)9.9(16).
-000000            10 filler pic x(1) value '}'.
+000000        05 response-content pic x(3072).
+000000    01 eur-amount pic z(6)9.9(8).
+000000    01 currency-rate-display pic z(6)9.9(8).
+000000    01 content-ptr usage binary-long unsigned.
+000000    01 nok-reason pic x(20) value spaces.
+000000    01 cross-from-value pic 9(7)V9(8) value 0.
+000000    01 cross-to-value pic 9(7)V9(8) value 0.
+000000    01 cross-from-switch pic x(1).
+000000        88 cross-from-found value "Y".
+000000    01 cross-to-switch pic x(1).
+000000        88 cross-to-found value "Y".
+000000    01 cross-eur-amount pic 9(7)V9(8).
+000000    01 audit-path pic x(256) value
+000000        "resources/conversion-audit.log".
+000000    01 audit-file-status pic x(2).
+000000        88 audit-file-open-ok value "00".
+000000    01 audit-currency pic x(20) value spaces.
+000000    01 audit-amount pic x(32) value spaces.
+000000    01 syslog-message pic x(120).
+000000    01 loaded-currency-count usage binary-long unsigned.
+000000    01 loaded-currency-count-display pic z(6)9.
 000000 linkage section.
 000000    01 l-buffer pic x any length.
-000000    01 l-length usage binary-int unsigned.
+000000    01 l-length usage binary-long unsigned.
 000000 procedure division using l-buffer, l-length returning omitted.
-000000    *> initialize exchange rates
+000000    *> initialize exchange rates and per-call working fields
 000000    set address of exchange-rates to dataset-ptr.
-000000    
-000000    *> parse request as "GET /<currency>/<amount>"
-000000    unstring l-buffer(1:l-length) delimited by all SPACES into 
+000000    move spaces to path-segments.
+000000    move 0 to seg-count.
+000000    move 0 to eur-amount.
+000000    move spaces to nok-reason.
+000000    move spaces to audit-currency.
+000000    move spaces to audit-amount.
+000000    *> parse request as "GET /<currency>/<amount>" (and friends)
+000000    unstring l-buffer(1:l-length) delimited by all SPACES into
 000000       request-method, request-path.
-000000    if not http-get
+000000    unstring request-path(2:63) delimited by "/" into
+000000        path-seg(1), path-seg(2), path-seg(3), path-seg(4),
+000000        path-seg(5)
+000000        tallying in seg-count.
+000000    evaluate true
+000000        when http-post and seg-count = 1
+000000                and path-seg(1) = "reload"
+000000            perform do-reload
+000000        when not http-get
+000000            move "method_not_allowed" to nok-reason
+000000            perform response-NOK
+000000        when seg-count = 1 and path-seg(1) = "currencies"
+000000            perform list-currencies
+000000        when seg-count = 1 and path-seg(1) = "health"
+000000            perform report-health
+000000        when seg-count = 3 and path-seg(1) = "to"
+000000            perform convert-to-foreign
+000000        when seg-count = 3 and path-seg(2)(1:1) is alphabetic
+000000            *> "/<from>/<to>/<amount>" - the historical route's
+000000            *> 2nd segment is always a numeric amount, so a
+000000            *> letter there means this is a cross-currency path
+000000            perform convert-cross
+000000        when seg-count = 3
+000000            perform convert-historical
+000000        when seg-count = 2
+000000            perform convert-to-eur
+000000        when other
+000000            move "unknown_route" to nok-reason
+000000            perform response-NOK
+000000    end-evaluate.
+000000 do-reload section.
+000000    *> re-read the rates file in place; existing connections keep
+000000    *> using the old dataset-ptr snapshot until they next look it
+000000    *> up, so no locking is needed around the swap
+000000    call "load-rates" using csv-path, reload-status.
+000000    if reload-ok
+000000        set address of exchange-rates to dataset-ptr
+000000        move spaces to response-content
+000000        move 1 to content-ptr
+000000        string '{"reloaded": true}' delimited by size
+000000            into response-content with pointer content-ptr
+000000        compute response-content-length = content-ptr - 1
+000000        perform response-OK
+000000    else
+000000        move "reload_failed" to nok-reason
 000000        perform response-NOK
 000000    end-if.
-000000    *> find currency and calculate eur-amount
+000000 list-currencies section.
+000000    *> dump every populated currency/rate pair as a JSON array
+000000    move spaces to response-content.
+000000    move 1 to content-ptr.
+000000    string "[" delimited by size
+000000        into response-content with pointer content-ptr.
+000000    perform varying idx from 1 by 1 until idx > 64
+000000        if rate-currency(idx) not = spaces
+000000            if content-ptr > 2
+000000                string "," delimited by size
+000000                into response-content with pointer content-ptr
+000000            end-if
+000000            move rate-value(idx) to currency-rate-display
+000000            string '{"currency": "' delimited by size
+000000                rate-currency(idx) delimited by size
+000000                '", "rate": ' delimited by size
+000000                function trim(currency-rate-display)
+000000                delimited by size
+000000                '}' delimited by size
+000000                into response-content
+000000                with pointer content-ptr
+000000        end-if
+000000    end-perform.
+000000    string "]" delimited by size
+000000        into response-content with pointer content-ptr.
+000000    compute response-content-length = content-ptr - 1.
+000000    perform response-OK.
+000000 report-health section.
+000000    *> report the last file-status recorded when file-csv was
+000000    *> opened, and how many currencies are actually populated in
+000000    *> exchange-rates, so monitoring can catch a service that
+000000    *> came up with zero usable rates
+000000    move 0 to loaded-currency-count.
+000000    perform varying idx from 1 by 1 until idx > 64
+000000        if rate-currency(idx) not = spaces
+000000            add 1 to loaded-currency-count
+000000        end-if
+000000    end-perform.
+000000    move loaded-currency-count to loaded-currency-count-display.
+000000    move spaces to response-content.
+000000    move 1 to content-ptr.
+000000    string '{"file_status": "' delimited by size
+000000        last-file-status delimited by size
+000000        '", "rates_ok": ' delimited by size
+000000        into response-content with pointer content-ptr.
+000000    if rates-loaded-ok
+000000        string "true" delimited by size
+000000            into response-content with pointer content-ptr
+000000    else
+000000        string "false" delimited by size
+000000            into response-content with pointer content-ptr
+000000    end-if.
+000000    string ', "currencies_loaded": ' delimited by size
+000000        function trim(loaded-currency-count-display)
+000000        delimited by size
+000000        '}' delimited by size
+000000        into response-content with pointer content-ptr.
+000000    compute response-content-length = content-ptr - 1.
+000000    perform response-OK.
+000000 convert-to-eur section.
+000000    *> find currency and calculate eur-amount = amount / rate
+000000    move path-seg(1)(1:3) to audit-currency.
+000000    move path-seg(2) to audit-amount.
 000000    perform varying idx from 1 by 1 until idx > 64
-000000        if rate-currency(idx) = get-currency
-000000            compute eur-amount = numval(get-amount) / rate-value(idx) 
+000000        if rate-currency(idx) = path-seg(1)(1:3)
+000000            move "invalid_amount" to nok-reason
+000000            compute eur-amount =
+000000                numval(path-seg(2)) / rate-value(idx)
 000000                on size error perform response-NOK
 000000            end-compute
-000000           perform response-OK
+000000            move spaces to nok-reason
+000000            perform format-amount-content
+000000            perform response-OK
 000000        end-if
 000000    end-perform.
 000000    *> or nothing
+000000    move "currency_not_found" to nok-reason.
 000000    perform response-NOK.
+000000 convert-to-foreign section.
+000000    *> "to" route: calculate eur-amount = amount * rate, i.e.
+000000    *> how much foreign currency a given EUR amount buys
+000000    move path-seg(2)(1:3) to audit-currency.
+000000    move path-seg(3) to audit-amount.
+000000    perform varying idx from 1 by 1 until idx > 64
+000000        if rate-currency(idx) = path-seg(2)(1:3)
+000000            move "invalid_amount" to nok-reason
+000000            compute eur-amount =
+000000                numval(path-seg(3)) * rate-value(idx)
+000000                on size error perform response-NOK
+000000            end-compute
+000000            move spaces to nok-reason
+000000            perform format-amount-content
+000000            perform response-OK
+000000        end-if
+000000    end-perform.
+000000    move "currency_not_found" to nok-reason.
+000000    perform response-NOK.
+000000 convert-cross section.
+000000    *> "/<from>/<to>/<amount>" route: triangulate through EUR
+000000    *> internally so callers don't have to chain two requests
+000000    string path-seg(1)(1:3) delimited by size
+000000        "->" delimited by size
+000000        path-seg(2)(1:3) delimited by size
+000000        into audit-currency.
+000000    move path-seg(3) to audit-amount.
+000000    move "N" to cross-from-switch.
+000000    move "N" to cross-to-switch.
+000000    perform varying idx from 1 by 1 until idx > 64
+000000        if rate-currency(idx) = path-seg(1)(1:3)
+000000            move rate-value(idx) to cross-from-value
+000000            move "Y" to cross-from-switch
+000000        end-if
+000000        if rate-currency(idx) = path-seg(2)(1:3)
+000000            move rate-value(idx) to cross-to-value
+000000            move "Y" to cross-to-switch
+000000        end-if
+000000    end-perform.
+000000    if cross-from-found and cross-to-found
+000000        move "invalid_amount" to nok-reason
+000000        compute cross-eur-amount =
+000000            numval(path-seg(3)) / cross-from-value
+000000            on size error perform response-NOK
+000000        end-compute
+000000        compute eur-amount = cross-eur-amount * cross-to-value
+000000            on size error perform response-NOK
+000000        end-compute
+000000        move spaces to nok-reason
+000000        perform format-amount-content
+000000        perform response-OK
+000000    else
+000000        move "currency_not_found" to nok-reason
+000000        perform response-NOK
+000000    end-if.
+000000 convert-historical section.
+000000    *> "GET /<currency>/<amount>/<yyyymmdd>" route: re-price
+000000    *> against the ECB rate on record for the given date
+000000    string path-seg(1)(1:3) delimited by size
+000000        "@" delimited by size
+000000        path-seg(3)(1:8) delimited by size
+000000        into audit-currency.
+000000    move path-seg(2) to audit-amount.
+000000    perform varying day-idx from 1 by 1
+000000            until day-idx > hist-day-count
+000000        if hist-date(day-idx) = path-seg(3)(1:8)
+000000            perform varying hidx from 1 by 1 until hidx > 64
+000000                if hist-currency(day-idx, hidx) = path-seg(1)(1:3)
+000000                    move "invalid_amount"
+000000                        to nok-reason
+000000                    compute eur-amount =
+000000                        numval(path-seg(2)) /
+000000                        hist-rate-value(day-idx, hidx)
+000000                        on size error perform response-NOK
+000000                    end-compute
+000000                    move spaces to nok-reason
+000000                    perform format-amount-content
+000000                    perform response-OK
+000000                end-if
+000000            end-perform
+000000        end-if
+000000    end-perform.
+000000    move "rate_not_found" to nok-reason.
+000000    perform response-NOK.
+000000 format-amount-content section.
+000000    move spaces to response-content.
+000000    move 1 to content-ptr.
+000000    string '{"amount": ' delimited by size
+000000        function trim(eur-amount) delimited by size
+000000        '}' delimited by size
+000000        into response-content with pointer content-ptr.
+000000    compute response-content-length = content-ptr - 1.
 000000 response-OK section.
 000000    move HTTP-OK to response-status.
-000000    move byte-length(response-content) to response-content-length.
 000000    perform response-any.
 000000 response-NOK section.
+000000    *> carry a small JSON reason code instead of an empty body,
+000000    *> and log the rejected request to syslog for later triage
 000000    move HTTP-NOT-FOUND to response-status.
-000000    move 0 to response-content-length.
+000000    if nok-reason = spaces
+000000        move "not_found" to nok-reason
+000000    end-if.
+000000    move spaces to response-content.
+000000    move 1 to content-ptr.
+000000    string '{"error": "' delimited by size
+000000        function trim(nok-reason) delimited by size
+000000        '"}' delimited by size
+000000        into response-content with pointer content-ptr.
+000000    compute response-content-length = content-ptr - 1.
+000000    move spaces to syslog-message.
+000000    string "rejected request " delimited by size
+000000        function trim(request-path) delimited by size
+000000        " reason=" delimited by size
+000000        function trim(nok-reason) delimited by size
+000000        into syslog-message.
+000000    call "syslog" using SYSLOG-FACILITY-USER,
+000000        SYSLOG-SEVERITY-ERRROR, syslog-message.
 000000    perform response-any.
 000000 response-any section.
+000000    perform write-audit.
 000000    string response delimited by size into l-buffer.
-000000    compute l-length = byte-length(response-header) + response-content-length.
+000000    compute l-length =
+000000        byte-length(response-header) + response-content-length.
 000000    goback.
+000000 write-audit section.
+000000    *> durable record of every conversion served - successful or
+000000    *> rejected - for monthly compliance reporting; routes that
+000000    *> never set audit-currency (health, currencies, reload) are
+000000    *> not conversions and are left out of the trail
+000000    if audit-currency not = spaces
+000000        open extend audit-file
+000000        if audit-file-status = "35"
+000000            open output audit-file
+000000        end-if
+000000        if audit-file-open-ok
+000000            move spaces to audit-record
+000000            string function trim(function current-date)
+000000                delimited by size
+000000                " currency=" delimited by size
+000000                function trim(audit-currency) delimited by size
+000000                " amount=" delimited by size
+000000                function trim(audit-amount) delimited by size
+000000                " eur_amount=" delimited by size
+000000                function trim(eur-amount) delimited by size
+000000                " status=" delimited by size
+000000                function trim(response-status) delimited by size
+000000                " reason=" delimited by size
+000000                function trim(nok-reason) delimited by size
+000000                into audit-record
+000000            write audit-record
+000000            close audit-file
+000000        else
+000000            move spaces to syslog-message
+000000            string "audit record dropped - could not open "
+000000                delimited by size
+000000                function trim(audit-path) delimited by size
+000000                " status=" delimited by size
+000000                audit-file-status delimited by size
+000000                into syslog-message
+000000            call "syslog" using SYSLOG-FACILITY-USER,
+000000                SYSLOG-SEVERITY-ERRROR, syslog-message
+000000        end-if
+000000    end-if.
 000000 end program http-handler.
 000000 copy "modules/modules.cpy".
