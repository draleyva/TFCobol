@@ -0,0 +1,222 @@
+000000 identification division.
+000000 program-id. rate-reconcile.
+000000 environment division.
+000000 configuration section.
+000000 repository.
+000000    function csv-ecb-rates
+000000    function all intrinsic.
+000000 input-output section.
+000000 file-control.
+000000    select file-today assign to today-csv-path
+000000    organization is sequential
+000000    file status is today-file-status.
+000000    select file-prior assign to prior-csv-path
+000000    organization is sequential
+000000    file status is prior-file-status.
+000000    select file-report assign to report-path
+000000    organization is sequential
+000000    file status is report-file-status.
+000000 data division.
+000000 file section.
+000000 fd file-today.
+000000    01 today-csv-content pic x(1024).
+000000 fd file-prior.
+000000    01 prior-csv-content pic x(1024).
+000000 fd file-report.
+000000    01 report-line pic x(132).
+000000 working-storage section.
+000000    01 env-text pic x(256).
+000000    01 today-csv-path pic x(256) value
+000000        "resources/eurofxref.csv".
+000000    01 prior-csv-path pic x(256) value
+000000        "resources/eurofxref-prior.csv".
+000000    01 report-path pic x(256) value
+000000        "resources/rate-reconciliation.rpt".
+000000    01 today-file-status pic x(2).
+000000        88 today-file-exists value "00".
+000000    01 prior-file-status pic x(2).
+000000        88 prior-file-exists value "00".
+000000        88 prior-file-open-ok value "00".
+000000    01 report-file-status pic x(2).
+000000    01 threshold-pct pic 9(3)v9(4) value 2.0000.
+000000    01 today-dataset.
+000000        05 today-ptr usage pointer.
+000000    01 prior-dataset.
+000000        05 prior-ptr usage pointer.
+000000    01 today-rates based.
+000000        05 today-rate occurs 64 times indexed by t-idx.
+000000            10 today-currency pic x(3).
+000000            10 today-rate-value pic 9(7)V9(8).
+000000    01 prior-rates based.
+000000        05 prior-rate occurs 64 times indexed by p-idx.
+000000            10 prior-currency pic x(3).
+000000            10 prior-rate-value pic 9(7)V9(8).
+000000    01 match-switch pic x(1).
+000000        88 match-found value "Y".
+000000        88 no-match value "N".
+000000    01 matched-p-idx usage binary-long unsigned.
+000000    01 rate-diff pic s9(7)v9(8).
+000000    01 pct-change pic s9(5)v9(4).
+000000    01 today-rate-display pic z(6)9.9(8).
+000000    01 prior-rate-display pic z(6)9.9(8).
+000000    01 pct-change-display pic -(5)9.9(4).
+000000    01 checked-count usage binary-long unsigned value 0.
+000000    01 flagged-count usage binary-long unsigned value 0.
+000000    01 flagged-count-display pic z(6)9.
+000000    01 checked-count-display pic z(6)9.
+000000 procedure division.
+000000 mainline section.
+000000    perform init-config.
+000000    perform load-prior-rates.
+000000    perform load-today-rates.
+000000    perform build-report.
+000000    perform rotate-today-into-prior.
+000000    stop run.
+000000 init-config section.
+000000    *> pick up file paths and the move threshold from the
+000000    *> environment, the same convention microservice uses, so
+000000    *> this job can point at a different rates feed per box
+000000    move spaces to env-text.
+000000    accept env-text from environment "RATES_SVC_CSV_PATH".
+000000    if env-text not = spaces
+000000        move env-text to today-csv-path
+000000    end-if.
+000000    move spaces to env-text.
+000000    accept env-text
+000000        from environment "RATES_RECON_PRIOR_CSV_PATH".
+000000    if env-text not = spaces
+000000        move env-text to prior-csv-path
+000000    end-if.
+000000    move spaces to env-text.
+000000    accept env-text from environment "RATES_RECON_REPORT_PATH".
+000000    if env-text not = spaces
+000000        move env-text to report-path
+000000    end-if.
+000000    move spaces to env-text.
+000000    accept env-text
+000000        from environment "RATES_RECON_THRESHOLD_PCT".
+000000    if env-text not = spaces
+000000        move function numval(env-text) to threshold-pct
+000000    end-if.
+000000 load-prior-rates section.
+000000    *> yesterday's snapshot may not exist yet on the very first
+000000    *> run; that is not fatal, it just means nothing is compared
+000000    *> this time
+000000    set prior-ptr to null.
+000000    open input file-prior.
+000000    if not prior-file-exists
+000000        display "Warning: no prior rates snapshot found"
+000000            upon syserr
+000000    else
+000000        perform until exit
+000000            read file-prior at end exit perform end-read
+000000        end-perform
+000000        move csv-ecb-rates(prior-csv-content) to prior-dataset
+000000        close file-prior
+000000    end-if.
+000000 load-today-rates section.
+000000    open input file-today.
+000000    if not today-file-exists
+000000        display "Error reading today's rates file" upon syserr
+000000        stop run
+000000    end-if.
+000000    perform until exit
+000000        read file-today at end exit perform end-read
+000000    end-perform.
+000000    move csv-ecb-rates(today-csv-content) to today-dataset.
+000000    close file-today.
+000000 build-report section.
+000000    move 0 to checked-count.
+000000    move 0 to flagged-count.
+000000    open output file-report.
+000000    move "Rate reconciliation report" to report-line.
+000000    write report-line.
+000000    if prior-ptr = null
+000000        move "No prior snapshot available - nothing compared"
+000000            to report-line
+000000        write report-line
+000000    else
+000000        set address of today-rates to today-ptr
+000000        set address of prior-rates to prior-ptr
+000000        perform varying t-idx from 1 by 1 until t-idx > 64
+000000            if today-currency(t-idx) not = spaces
+000000                add 1 to checked-count
+000000                perform find-prior-match
+000000                if match-found
+000000                    perform evaluate-move
+000000                end-if
+000000            end-if
+000000        end-perform
+000000    end-if.
+000000    move checked-count to checked-count-display.
+000000    move flagged-count to flagged-count-display.
+000000    move spaces to report-line.
+000000    string "Checked: " delimited by size
+000000        function trim(checked-count-display) delimited by size
+000000        "  Flagged: " delimited by size
+000000        function trim(flagged-count-display) delimited by size
+000000        into report-line.
+000000    write report-line.
+000000    close file-report.
+000000 find-prior-match section.
+000000    *> PERFORM VARYING tests its UNTIL condition only after
+000000    *> incrementing p-idx, so on exit p-idx is one past the row
+000000    *> that actually matched; save the matching index here so
+000000    *> evaluate-move reads the right row instead of the
+000000    *> next one (or a row past the OCCURS 64 table, if the match
+000000    *> was the last slot)
+000000    move "N" to match-switch.
+000000    perform varying p-idx from 1 by 1
+000000            until p-idx > 64 or match-found
+000000        if prior-currency(p-idx) = today-currency(t-idx)
+000000            move "Y" to match-switch
+000000            move p-idx to matched-p-idx
+000000        end-if
+000000    end-perform.
+000000 evaluate-move section.
+000000    *> flag any currency whose rate moved more than the
+000000    *> configured threshold since the prior snapshot
+000000    compute rate-diff =
+000000        today-rate-value(t-idx) -
+000000        prior-rate-value(matched-p-idx).
+000000    compute pct-change =
+000000        (rate-diff / prior-rate-value(matched-p-idx)) * 100
+000000        on size error move 0 to pct-change.
+000000    if function abs(pct-change) > threshold-pct
+000000        add 1 to flagged-count
+000000        move today-rate-value(t-idx) to today-rate-display
+000000        move prior-rate-value(matched-p-idx)
+000000            to prior-rate-display
+000000        move pct-change to pct-change-display
+000000        move spaces to report-line
+000000        string "FLAGGED " delimited by size
+000000            today-currency(t-idx) delimited by size
+000000            " prior=" delimited by size
+000000            function trim(prior-rate-display) delimited by size
+000000            " today=" delimited by size
+000000            function trim(today-rate-display) delimited by size
+000000            " pct-change=" delimited by size
+000000            function trim(pct-change-display) delimited by size
+000000            into report-line
+000000        write report-line
+000000    end-if.
+000000 rotate-today-into-prior section.
+000000    *> today's snapshot becomes tomorrow's "prior" baseline; the
+000000    *> file was already fully read in load-today-rates, so it is
+000000    *> safe to reopen and copy it over the old prior snapshot now
+000000    open input file-today.
+000000    if today-file-exists
+000000        open output file-prior
+000000        if prior-file-open-ok
+000000            perform until exit
+000000                read file-today at end exit perform end-read
+000000                write prior-csv-content from today-csv-content
+000000            end-perform
+000000            close file-prior
+000000        else
+000000            display "Warning: could not open prior snapshot"
+000000                upon syserr
+000000        end-if
+000000        close file-today
+000000    end-if.
+000000 end program rate-reconcile.
